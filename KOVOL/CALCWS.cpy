@@ -0,0 +1,27 @@
+00001 *-------------------------------------------------------------*
+00002 *    CALCWS  -  CAMPOS DE TRABAJO COMPARTIDOS DE CALCULOS      *
+00003 *                                                               *
+00004 *    NUMERO1, NUMERO2 Y RESULTADO1-5 SE SACARON DE CALCULOS    *
+00005 *    A ESTA COPY PARA QUE CUALQUIER PROGRAMA QUE NECESITE      *
+00006 *    REPRODUCIR LOS MISMOS CALCULOS (POR EJEMPLO RECONCIL)     *
+00007 *    USE EXACTAMENTE EL MISMO LAYOUT, SIN DUPLICARLO A MANO.   *
+00008 *-------------------------------------------------------------*
+00009 * FECHA       INIC.  DESCRIPCION                               *
+00010 * 2026-08-09  MQR    SE CREA LA COPY A PARTIR DE LOS 77-LEVEL  *
+00011 *                    QUE ANTES ERAN PRIVADOS DE CALCULOS.      *
+00012 * 2026-08-09  MQR    NUMERO1/2 Y RESULTADO1/2/3/5 PASAN A      *
+00012A*                    PICTURE CON SIGNO PARA QUE LAS           *
+00012B*                    TRANSACCIONES DE AJUSTE DE CREDITO/       *
+00012C*                    DEBITO PUEDAN LLEVAR VALORES NEGATIVOS.   *
+00012D* 2026-08-09  MQR    RESULTADO5 SE ENSANCHA A PIC S9(8)V9(2)   *
+00012E*                    PORQUE NUMERO1*NUMERO1*(NUMERO2*NUMERO2)  *
+00012F*                    PUEDE LLEGAR HASTA OCHO CIFRAS ENTERAS Y  *
+00012G*                    SE TRUNCABA EN SILENCIO CON SOLO DOS.     *
+00013 *-------------------------------------------------------------*
+00014  77 NUMERO1    PIC S9(2) VALUE ZEROS.
+00015  77 NUMERO2    PIC S9(2) VALUE ZEROS.
+00016  77 RESULTADO1 PIC S9(2)V9(2) VALUE ZEROS.
+00017  77 RESULTADO2 PIC S9(2)V9(2) VALUE ZEROS.
+00018  77 RESULTADO3 PIC S9(2)V9(2) VALUE ZEROS.
+00019  77 RESULTADO4 PIC S9(2)V9(2) VALUE ZEROS.
+00020  77 RESULTADO5 PIC S9(8)V9(2) VALUE ZEROS.
