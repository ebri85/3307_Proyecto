@@ -1,40 +1,706 @@
-00001  IDENTIFICATION DIVISION. 
-00002   PROGRAM-ID. CALCULOS. 
-00003   AUTHOR. MARIO QUIROS. 
-00004 * 
-00005 *<-- Columna 7 con asterisco significa comentario 
-00006 * 
-00007 *	CURSO COMPILADORES                    esta es la columna 72--> *       
-00008 *             
-00009 *8901<-- Este es el margen A (columnas 8 a 11) 
-00010 *	2<-- Aqui empieza el margen B (columna 12) 
-00011 * 
-00012  ENVIRONMENT DIVISION. 
- 
-00014  DATA DIVISION.                                                    
-00015   WORKING-STORAGE SECTION.                                         
-00016    77 NUMERO1    PIC 9(2) VALUE ZEROS.                                       
-	 77 NUMERO2    PIC 9(2) VALUE ZEROS. 
-00018    77 RESULTADO1 PIC 9(2)V9(2) VALUE ZEROS. 
-00019    77 RESULTADO2 PIC 9(2)V9(2) VALUE ZEROS. 
-00020    77 RESULTADO3 PIC 9(2)V9(2) VALUE ZEROS. 
-00021    77 RESULTADO4 PIC S9(2)V9(2) VALUE ZEROS. 
-00022    77 RESULTADO5 PIC 9(2)V9(2) VALUE ZEROS. 
- 
-00024  PROCEDURE DIVISION. 
-00025   INICIO.                   
-	   DISPLAY "PRIMER  NUMERO: " WITH NO ADVANCING.            
-	   ACCEPT NUMERO1. 
-00028      DISPLAY "SEGUNDO NUMERO: " WITH NO ADVANCING. 
-00029      ACCEPT NUMERO2. 
-00030      COMPUTE RESULTADO1 = NUMERO1 * NUMERO2. 
-00031      COMPUTE RESULTADO2 = NUMERO1 / NUMERO2. 
-00032      COMPUTE RESULTADO3 = NUMERO1 + NUMERO2. 
-00033      COMPUTE RESULTADO4 = NUMERO1 - NUMERO2. 
-00034      COMPUTE RESULTADO5 = NUMERO1 * NUMERO1 * (NUMERO2 * NUMERO2). 
-00035      DISPLAY "MULTIPLICACION: ", RESULTADO1. 
-00036      DISPLAY "DIVISION      : ", RESULTADO2. 
-00037      DISPLAY "SUMA          : ", RESULTADO3. 
-00038      DISPLAY "RESTA         : ", RESULTADO4. 
-00039      DISPLAY "EXPRESION     : ", RESULTADO5. 
-00040      STOP RUN. 
+00001  IDENTIFICATION DIVISION.
+00002   PROGRAM-ID. CALCULOS.
+00003   AUTHOR. MARIO QUIROS.
+00004 *
+00005 *<-- Columna 7 con asterisco significa comentario
+00006 *
+00007 *	CURSO COMPILADORES                    esta es la columna 72--> *
+00008 *
+00009 *8901<-- Este es el margen A (columnas 8 a 11)
+00010 *	2<-- Aqui empieza el margen B (columna 12)
+00011 *
+00012 *-----------------------------------------------------------*
+00013 * HISTORIAL DE MODIFICACIONES                               *
+00014 *-----------------------------------------------------------*
+00015 * FECHA       INIC.  DESCRIPCION                            *
+00016 * 2026-08-09  MQR    SE CONVIERTE DE UN PAR DE NUMEROS POR   *
+00017 *                    CORRIDA (ACCEPT DE CONSOLA) A UN        *
+00018 *                    PROCESO POR LOTES QUE LEE TRANSIN Y     *
+00019 *                    PRODUCE LOS CINCO RESULTADOS DE CADA    *
+00020 *                    TRANSACCION EN UNA SOLA EJECUCION.      *
+00021 * 2026-08-09  MQR    SE AGREGA EL ARCHIVO CALCLOG PARA       *
+00022 *                    DEJAR RASTRO DE AUDITORIA DE CADA        *
+00023 *                    TRANSACCION PROCESADA, CON FECHA Y       *
+00024 *                    NUMERO DE CORRIDA TOMADOS DE RUNCTL.     *
+00024A* 2026-08-09  MQR    NUMERO1/2 Y RESULTADO1-5 SE PASAN A LA  *
+00024B*                    COPY CALCWS PARA COMPARTIRLOS CON       *
+00024C*                    RECONCIL.                               *
+00024D* 2026-08-09  MQR    SE AGREGA CHECKPOINT/REINICIO: CADA     *
+00024E*                    WS-CKPT-INTERVALO REGISTROS SE GRABA EL *
+00024F*                    AVANCE EN CKPTFILE, Y UNA CORRIDA QUE    *
+00024G*                    ENCUENTRA UN CHECKPOINT PENDIENTE        *
+00024H*                    REANUDA DESDE AHI EN VEZ DE EMPEZAR DE   *
+00024I*                    NUEVO.                                   *
+00024J* 2026-08-09  MQR    TRANSIN Y CALCLOG PASAN A PICTURE CON    *
+00024K*                    SIGNO (VER CALCWS) PARA SOPORTAR         *
+00024L*                    AJUSTES DE CREDITO/DEBITO NEGATIVOS.     *
+00024M* 2026-08-09  MQR    SE AGREGA PARMFILE CON EL MODO DE        *
+00024N*                    CORRIDA. EN MODO ALIMENTACION (F) CADA   *
+00024O*                    TRANSACCION TAMBIEN SE MANDA A GLFEED    *
+00024P*                    PARA EL INTERFASE DE MAYOR GENERAL.      *
+024Q1 * 2026-08-09  MQR    PARMFILE AHORA TAMBIEN TRAE EL MODO DE   *
+024Q2 *                    REDONDEO DE RESULTADO1/2 Y EL ID DEL     *
+024Q3 *                    OPERADOR QUE SOMETE LA CORRIDA; AMBOS     *
+024Q4 *                    QUEDAN GRABADOS EN CADA REGISTRO DE       *
+024Q5 *                    CALCLOG.                                 *
+024R1 * 2026-08-09  MQR    SE AGREGA PRTFILE: REGISTRO DIARIO DE     *
+024R2 *                    CALCULOS IMPRESO CON ENCABEZADO DE        *
+024R3 *                    FECHA/PAGINA, UNA LINEA DE DETALLE POR     *
+024R4 *                    TRANSACCION, Y UNA LINEA DE TOTALES DE     *
+024R5 *                    CONTROL AL FINAL DE LA CORRIDA.            *
+024S1 * 2026-08-09  MQR    SE PROTEGE COMPUTE RESULTADO2 CONTRA       *
+024S2 *                    NUMERO2 EN CERO: LA DIVISION SE OMITE Y LA *
+024S3 *                    TRANSACCION QUEDA MARCADA COMO EXCEPCION   *
+024S4 *                    EN CALCLOG Y EN EL REGISTRO IMPRESO, EN    *
+024S5 *                    VEZ DE ABORTAR LA CORRIDA COMPLETA.        *
+024T1 * 2026-08-09  MQR    SE VALIDA TI-NUMERO1/TI-NUMERO2 CON IS      *
+024T2 *                    NUMERIC AL LEER TRANSIN; LOS REGISTROS QUE *
+024T3 *                    NO PASAN SE MANDAN A RECHAZOS CON SU VALOR  *
+024T4 *                    CRUDO EN VEZ DE ENTRAR A LOS COMPUTE Y      *
+024T5 *                    PROVOCAR UNA EXCEPCION DE DATOS.            *
+024U1 * 2026-08-09  MQR    GLFEED, PRTFILE Y RECHAZOS SE ABREN CON    *
+024U2 *                    OPEN EXTEND (IGUAL QUE CALCLOG) EN VEZ DE  *
+024U3 *                    OPEN OUTPUT, PARA QUE UN REINICIO SIGA     *
+024U4 *                    AGREGANDO AL CONTENIDO DE LA CORRIDA        *
+024U5 *                    INTERRUMPIDA EN VEZ DE BORRARLO. CKPTFILE   *
+024U6 *                    AHORA TAMBIEN GUARDA LA PAGINA Y LOS        *
+024U7 *                    TOTALES DE CONTROL DEL REGISTRO IMPRESO     *
+024U8 *                    PARA QUE UN REINICIO LOS RECUPERE EN VEZ    *
+024U9 *                    DE VOLVER A CERO. SE AGREGA CHEQUEO DE      *
+024V1 *                    STATUS AL ABRIR PRTFILE/RECHAZOS. COMPUTE   *
+024V2 *                    RESULTADO5 AHORA LIMPIA RESULTADO5 EN SU    *
+024V3 *                    ON SIZE ERROR PARA QUE NO ARRASTRE EL       *
+024V4 *                    VALOR DE LA TRANSACCION ANTERIOR.           *
+024W1 * 2026-08-09  MQR    CKPTFILE TAMBIEN GUARDA EL CONTADOR DE      *
+024W2 *                    RECHAZOS PARA QUE UN REINICIO NO SUBREPORTE *
+024W3 *                    LAS TRANSACCIONES RECHAZADAS AL FINAL DE LA *
+024W4 *                    CORRIDA. SE AGREGA CHEQUEO DE STATUS AL     *
+024W5 *                    GRABAR/LIMPIAR EL CHECKPOINT EN CKPTFILE.   *
+024W6 *                    LA MARCA DE EXCEPCION DEL REGISTRO IMPRESO  *
+024W7 *                    YA NO DEJA QUE OVERFLOW BORRE UNA MARCA DE  *
+024W8 *                    DIV/0 PREVIA DE LA MISMA TRANSACCION.       *
+00025 *-----------------------------------------------------------*
+00026  ENVIRONMENT DIVISION.
+00027  INPUT-OUTPUT SECTION.
+00028   FILE-CONTROL.
+00029      SELECT TRANSIN  ASSIGN TO "TRANSIN"
+00030         ORGANIZATION IS LINE SEQUENTIAL
+00031         FILE STATUS IS WS-TRANSIN-STATUS.
+00032      SELECT CALCLOG  ASSIGN TO "CALCLOG"
+00033         ORGANIZATION IS LINE SEQUENTIAL
+00034         FILE STATUS IS WS-CALCLOG-STATUS.
+00035      SELECT RUNCTL   ASSIGN TO "RUNCTL"
+00036         ORGANIZATION IS LINE SEQUENTIAL
+00037         FILE STATUS IS WS-RUNCTL-STATUS.
+00037A     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+00037B        ORGANIZATION IS LINE SEQUENTIAL
+00037C        FILE STATUS IS WS-CKPT-STATUS.
+00037D     SELECT PARMFILE ASSIGN TO "PARMFILE"
+00037E        ORGANIZATION IS LINE SEQUENTIAL
+00037F        FILE STATUS IS WS-PARM-STATUS.
+00037G     SELECT GLFEED   ASSIGN TO "GLFEED"
+00037H        ORGANIZATION IS LINE SEQUENTIAL
+00037I        FILE STATUS IS WS-GLFEED-STATUS.
+037I1      SELECT PRTFILE  ASSIGN TO "PRTFILE"
+037I2         ORGANIZATION IS LINE SEQUENTIAL
+037I3         FILE STATUS IS WS-PRTFILE-STATUS.
+037J1      SELECT RECHAZOS ASSIGN TO "RECHAZOS"
+037J2         ORGANIZATION IS LINE SEQUENTIAL
+037J3         FILE STATUS IS WS-RECHAZOS-STATUS.
+00038 *
+00039  DATA DIVISION.
+00040   FILE SECTION.
+00041   FD  TRANSIN
+00042       LABEL RECORDS ARE STANDARD
+00043       RECORDING MODE IS F.
+00044   01  TRANSIN-RECORD.
+00045       05 TI-NUMERO1        PIC S9(2) SIGN LEADING SEPARATE.
+00046       05 TI-NUMERO2        PIC S9(2) SIGN LEADING SEPARATE.
+046A1   01  TI-TRANSIN-CRUDO REDEFINES TRANSIN-RECORD PIC X(06).
+00047 *
+00048   FD  CALCLOG
+00049       LABEL RECORDS ARE STANDARD
+00050       RECORDING MODE IS F.
+00051   01  CALCLOG-RECORD.
+00052       05 CL-RUN-FECHA      PIC 9(8).
+00053       05 CL-RUN-ID         PIC 9(6).
+00054       05 CL-NUMERO1        PIC S9(2) SIGN LEADING SEPARATE.
+00055       05 CL-NUMERO2        PIC S9(2) SIGN LEADING SEPARATE.
+00056       05 CL-RESULTADO1     PIC S9(2)V9(2) SIGN LEADING SEPARATE.
+00057       05 CL-RESULTADO2     PIC S9(2)V9(2) SIGN LEADING SEPARATE.
+00058       05 CL-RESULTADO3     PIC S9(2)V9(2) SIGN LEADING SEPARATE.
+00059       05 CL-RESULTADO4     PIC S9(2)V9(2) SIGN LEADING SEPARATE.
+00060       05 CL-RESULTADO5     PIC S9(8)V9(2) SIGN LEADING SEPARATE.
+060A1       05 CL-MODO-REDONDEO  PIC X(01).
+060A2       05 CL-OPERADOR-ID    PIC X(08).
+060A3       05 CL-DIVISION-SW    PIC X(01).
+060A4       05 CL-EXPRESION-SW   PIC X(01).
+00061 *
+00062   FD  RUNCTL
+00063       LABEL RECORDS ARE STANDARD
+00064       RECORDING MODE IS F.
+00065   01  RUNCTL-RECORD.
+00066       05 RC-ULTIMO-RUN-ID  PIC 9(6).
+00066A*
+00066B  FD  CKPTFILE
+00066C      LABEL RECORDS ARE STANDARD
+00066D      RECORDING MODE IS F.
+00066E  01  CKPT-RECORD.
+00066F      05 CK-RUN-ID         PIC 9(6).
+00066G      05 CK-ULTIMO-REG     PIC 9(8).
+066G1       05 CK-PAGINA-CONT    PIC 9(4).
+066G2       05 CK-TOTAL-RESULT1  PIC S9(8)V9(2) SIGN LEADING SEPARATE.
+066G3       05 CK-TOTAL-RESULT2  PIC S9(8)V9(2) SIGN LEADING SEPARATE.
+066G4       05 CK-TOTAL-RESULT3  PIC S9(8)V9(2) SIGN LEADING SEPARATE.
+066G5       05 CK-CONT-RECHAZOS  PIC 9(8).
+00066H*
+00066I  FD  PARMFILE
+00066J      LABEL RECORDS ARE STANDARD
+00066K      RECORDING MODE IS F.
+00066L  01  PARM-RECORD.
+00066M      05 PM-MODO-CORRIDA   PIC X(01).
+066M1       05 PM-MODO-REDONDEO  PIC X(01).
+066M2       05 PM-OPERADOR-ID    PIC X(08).
+00066N*
+00066O  FD  GLFEED
+00066P      LABEL RECORDS ARE STANDARD
+00066Q      RECORDING MODE IS F.
+00066R  01  GLFEED-RECORD.
+00066S      05 GL-FECHA          PIC 9(8).
+00066T      05 GL-CUENTA         PIC X(10).
+00066U      05 GL-MONTO          PIC S9(9)V9(2)
+00066V                                SIGN LEADING SEPARATE.
+00066W      05 GL-DESCRIPCION    PIC X(20).
+066W1*
+066W2   FD  PRTFILE
+066W3       LABEL RECORDS ARE STANDARD
+066W4       RECORDING MODE IS F.
+066W5   01  PRT-RECORD               PIC X(80).
+066X0   FD  RECHAZOS
+066X1       LABEL RECORDS ARE STANDARD
+066X2       RECORDING MODE IS F.
+066X3   01  RECHAZO-RECORD.
+066X4       05 RZ-RUN-FECHA       PIC 9(8).
+066X5       05 RZ-NUMERO-REG      PIC 9(8).
+066X6       05 RZ-VALOR-CRUDO     PIC X(06).
+066X7       05 RZ-MOTIVO          PIC X(33).
+00067 *
+00068   WORKING-STORAGE SECTION.
+00039    COPY CALCWS.
+00046 *
+00047    77 WS-TRANSIN-STATUS  PIC X(02) VALUE "00".
+00048    77 WS-CALCLOG-STATUS  PIC X(02) VALUE "00".
+00049    77 WS-RUNCTL-STATUS   PIC X(02) VALUE "00".
+00049A   77 WS-CKPT-STATUS     PIC X(02) VALUE "00".
+00049B   77 WS-PARM-STATUS     PIC X(02) VALUE "00".
+00049C   77 WS-GLFEED-STATUS   PIC X(02) VALUE "00".
+049C1    77 WS-PRTFILE-STATUS  PIC X(02) VALUE "00".
+049D1    77 WS-RECHAZOS-STATUS PIC X(02) VALUE "00".
+049D2    77 WS-CONT-RECHAZOS   PIC 9(8) COMP VALUE ZERO.
+00050    77 WS-CONT-REG        PIC 9(8) COMP VALUE ZERO.
+00050A   77 WS-ULTIMO-REG      PIC 9(8) COMP VALUE ZERO.
+00050B   77 WS-CKPT-INTERVALO  PIC 9(4) COMP VALUE 100.
+00050C   77 WS-CKPT-RESTO      PIC 9(4) COMP VALUE ZERO.
+00050D   77 WS-CKPT-COCIENTE   PIC 9(8) COMP VALUE ZERO.
+00051    77 WS-RUN-FECHA       PIC 9(8) VALUE ZERO.
+00052    77 WS-RUN-ID          PIC 9(6) VALUE ZERO.
+052A1    77 WS-OPERADOR-ID     PIC X(08) VALUE SPACES.
+052A2    77 WS-PAGINA-CONT     PIC 9(4) COMP VALUE ZERO.
+052A3    77 WS-LINEA-CONT      PIC 9(4) COMP VALUE ZERO.
+052A4    77 WS-LINEAS-POR-PAG  PIC 9(4) COMP VALUE 60.
+052A5    77 WS-TOTAL-RESULT1   PIC S9(8)V9(2) VALUE ZERO.
+052A6    77 WS-TOTAL-RESULT2   PIC S9(8)V9(2) VALUE ZERO.
+052A7    77 WS-TOTAL-RESULT3   PIC S9(8)V9(2) VALUE ZERO.
+00053 *
+00054    01 WS-SWITCHES.
+00055       05 WS-FIN-SW       PIC X(01) VALUE "N".
+00056          88 FIN-TRANSIN        VALUE "S".
+00056A      05 WS-REINICIO-SW  PIC X(01) VALUE "N".
+00056B         88 REINICIO-ACTIVO    VALUE "S".
+00056C      05 WS-MODO-CORRIDA PIC X(01) VALUE "N".
+00056D         88 MODO-ALIMENTACION  VALUE "F".
+056D1       05 WS-MODO-REDONDEO PIC X(01) VALUE "T".
+056D2          88 REDONDEO-ACTIVO    VALUE "R".
+056E1       05 WS-DIVISION-SW   PIC X(01) VALUE "N".
+056E2          88 DIVISION-POR-CERO  VALUE "S".
+056F1       05 WS-EXPRESION-SW  PIC X(01) VALUE "N".
+056F2          88 EXPRESION-DESBORDE  VALUE "S".
+00057 *
+057A0 *-------------------------------------------------------------*
+057A1 *    WS-LINEA-ENCABEZADO Y SUS REDEFINES SON LAS TRES VISTAS  *
+057A2 *    DEL REGISTRO DE IMPRESION DEL REGISTRO DIARIO DE         *
+057A3 *    CALCULOS: ENCABEZADO DE PAGINA, TITULOS DE COLUMNA,      *
+057A4 *    DETALLE DE TRANSACCION Y TOTALES DE CONTROL.             *
+057A5 *-------------------------------------------------------------*
+057A6  01 WS-LINEA-ENCABEZADO.
+057A7     05 FILLER            PIC X(05) VALUE SPACES.
+057A8     05 WLE-TITULO        PIC X(32)
+057A9                              VALUE "REGISTRO DIARIO DE CALCULOS".
+057B0     05 FILLER            PIC X(04) VALUE SPACES.
+057B1     05 WLE-FECHA-LIT     PIC X(07) VALUE "FECHA: ".
+057B2     05 WLE-FECHA         PIC 9(08).
+057B3     05 FILLER            PIC X(05) VALUE SPACES.
+057B4     05 WLE-PAGINA-LIT    PIC X(07) VALUE "PAGINA ".
+057B5     05 WLE-PAGINA        PIC ZZZ9.
+057B6     05 FILLER            PIC X(08) VALUE SPACES.
+057C0  01 WS-LINEA-COLUMNAS REDEFINES WS-LINEA-ENCABEZADO.
+057C1     05 FILLER            PIC X(02) VALUE SPACES.
+057C2     05 WLC-TITULOS       PIC X(58) VALUE
+057C3      "OPERADOR NUM1 NUM2 RESULT1 RESULT2 RESULT3 RESULT4 RESULT5".
+057C4     05 FILLER            PIC X(20) VALUE SPACES.
+057D0  01 WS-LINEA-DETALLE REDEFINES WS-LINEA-ENCABEZADO.
+057D1     05 FILLER            PIC X(02) VALUE SPACES.
+057D2     05 WLD-OPERADOR      PIC X(08).
+057D3     05 FILLER            PIC X(02) VALUE SPACES.
+057D4     05 WLD-NUMERO1       PIC S9(02) SIGN LEADING SEPARATE.
+057D5     05 FILLER            PIC X(02) VALUE SPACES.
+057D6     05 WLD-NUMERO2       PIC S9(02) SIGN LEADING SEPARATE.
+057D7     05 FILLER            PIC X(02) VALUE SPACES.
+057D8     05 WLD-RESULTADO1    PIC S9(02)V9(02) SIGN LEADING SEPARATE.
+057D9     05 FILLER            PIC X(02) VALUE SPACES.
+057E0     05 WLD-RESULTADO2    PIC S9(02)V9(02) SIGN LEADING SEPARATE.
+057E1     05 FILLER            PIC X(02) VALUE SPACES.
+057E2     05 WLD-RESULTADO3    PIC S9(02)V9(02) SIGN LEADING SEPARATE.
+057E3     05 FILLER            PIC X(02) VALUE SPACES.
+057E4     05 WLD-RESULTADO4    PIC S9(02)V9(02) SIGN LEADING SEPARATE.
+057E5     05 FILLER            PIC X(02) VALUE SPACES.
+057E6     05 WLD-RESULTADO5    PIC S9(08)V9(02) SIGN LEADING SEPARATE.
+057E7     05 FILLER            PIC X(02) VALUE SPACES.
+057E8     05 WLD-EXCEPCION     PIC X(14) VALUE SPACES.
+057E9     05 FILLER            PIC X(03) VALUE SPACES.
+057F0  01 WS-LINEA-TOTALES REDEFINES WS-LINEA-ENCABEZADO.
+057F1     05 FILLER            PIC X(05) VALUE SPACES.
+057F2     05 WLT-LITERAL       PIC X(18)
+057F3                              VALUE "TOTALES DEL DIA:  ".
+057F4     05 FILLER            PIC X(02) VALUE SPACES.
+057F5     05 WLT-TOTAL1        PIC S9(08)V9(02) SIGN LEADING SEPARATE.
+057F6     05 FILLER            PIC X(02) VALUE SPACES.
+057F7     05 WLT-TOTAL2        PIC S9(08)V9(02) SIGN LEADING SEPARATE.
+057F8     05 FILLER            PIC X(02) VALUE SPACES.
+057F9     05 WLT-TOTAL3        PIC S9(08)V9(02) SIGN LEADING SEPARATE.
+057G0     05 FILLER            PIC X(18) VALUE SPACES.
+00054  PROCEDURE DIVISION.
+00055 *-------------------------------------------------------------*
+00056  0000-PRINCIPAL.
+00057 *-------------------------------------------------------------*
+00058      PERFORM 1000-INICIO THRU 1000-INICIO-EXIT.
+00059      PERFORM 2000-PROC-TRANS THRU 2000-PROC-TRANS-EXIT
+00060          UNTIL FIN-TRANSIN.
+00061      PERFORM 9000-FINAL THRU 9000-FINAL-EXIT.
+00062      STOP RUN.
+00063 *-------------------------------------------------------------*
+00064  1000-INICIO.
+00065 *    ABRE LOS ARCHIVOS, ASIGNA FECHA Y NUMERO DE CORRIDA,
+00065A*    DETECTA SI HAY UN CHECKPOINT PENDIENTE DE UNA CORRIDA
+00065B*    ANTERIOR Y DEJA POSICIONADO TRANSIN EN EL PRIMER
+00065C*    REGISTRO QUE TOCA PROCESAR.
+00066 *-------------------------------------------------------------*
+00067      ACCEPT WS-RUN-FECHA FROM DATE YYYYMMDD.
+00067A     PERFORM 1060-LEER-PARAMETROS THRU
+067B1         1060-LEER-PARAMETROS-EXIT.
+067A1      PERFORM 1050-VERIFICAR-REINICIO THRU
+00067B         1050-VERIFICAR-REINICIO-EXIT.
+00067C     IF NOT REINICIO-ACTIVO
+00067D         PERFORM 1100-ASIGNAR-RUN-ID THRU 1100-ASIGNAR-RUN-ID-EXIT
+00067E     END-IF.
+00068      OPEN INPUT TRANSIN.
+00069      IF WS-TRANSIN-STATUS NOT = "00"
+00070          DISPLAY "CALCULOS: NO ABRIO TRANSIN - STATUS "
+00071              WS-TRANSIN-STATUS
+00072          MOVE "S" TO WS-FIN-SW
+00073          GO TO 1000-INICIO-EXIT
+00074      END-IF.
+00075      OPEN EXTEND CALCLOG.
+00076      IF WS-CALCLOG-STATUS NOT = "00"
+00077          CLOSE CALCLOG
+00078          OPEN OUTPUT CALCLOG
+00079      END-IF.
+079A0      IF MODO-ALIMENTACION
+079A1          OPEN EXTEND GLFEED
+079A2          IF WS-GLFEED-STATUS NOT = "00"
+079A3              CLOSE GLFEED
+079A4              OPEN OUTPUT GLFEED
+079A5          END-IF
+079A6      END-IF.
+079A7      OPEN EXTEND PRTFILE.
+079B0      IF WS-PRTFILE-STATUS NOT = "00"
+079B1          CLOSE PRTFILE
+079B2          OPEN OUTPUT PRTFILE
+079B3      END-IF.
+079B4      OPEN EXTEND RECHAZOS.
+079B5      IF WS-RECHAZOS-STATUS NOT = "00"
+079B6          CLOSE RECHAZOS
+079B7          OPEN OUTPUT RECHAZOS
+079B8      END-IF.
+079B9      PERFORM 5000-ENCABEZADO-REPORTE THRU
+079C0          5000-ENCABEZADO-REPORTE-EXIT.
+00079A     IF REINICIO-ACTIVO
+00079B         DISPLAY "CALCULOS: REINICIANDO CORRIDA " WS-RUN-ID
+00079C             " DESDE EL REGISTRO " WS-ULTIMO-REG
+00079D         MOVE WS-ULTIMO-REG TO WS-CONT-REG
+00079E         PERFORM 1200-SALTAR-PROCESADOS THRU
+00079F             1200-SALTAR-PROCESADOS-EXIT
+00079G             WS-ULTIMO-REG TIMES
+00079H     END-IF.
+00080      PERFORM 2900-LEER-TRANS THRU 2900-LEER-TRANS-EXIT.
+00082  1000-INICIO-EXIT.
+00083      EXIT.
+00084 *-------------------------------------------------------------*
+00084A 1060-LEER-PARAMETROS.
+00084B*    LEE PARMFILE PARA SABER SI LA CORRIDA ES NORMAL O DE
+00084C*    ALIMENTACION AL MAYOR GENERAL, SI RESULTADO1/2 SE          *
+084C1 *    REDONDEAN O SE TRUNCAN, Y QUIEN ES EL OPERADOR QUE LA      *
+084C2 *    SOMETE. SI PARMFILE NO EXISTE SE ASUME CORRIDA NORMAL CON  *
+084C3 *    TRUNCAMIENTO Y SE LE PIDE EL OPERADOR POR CONSOLA.         *
+00084E*-------------------------------------------------------------*
+00084F     OPEN INPUT PARMFILE.
+00084G     IF WS-PARM-STATUS = "00"
+00084H         READ PARMFILE
+00084I             AT END
+00084J                 CONTINUE
+00084K         END-READ
+00084L         IF WS-PARM-STATUS = "00"
+00084M             MOVE PM-MODO-CORRIDA   TO WS-MODO-CORRIDA
+084M1            MOVE PM-MODO-REDONDEO TO WS-MODO-REDONDEO
+084M2            MOVE PM-OPERADOR-ID   TO WS-OPERADOR-ID
+00084N         END-IF
+00084O         CLOSE PARMFILE
+00084P     END-IF.
+084P1      IF WS-OPERADOR-ID = SPACES
+084P2          DISPLAY "CALCULOS: DIGITE EL ID DEL OPERADOR: "
+084P3          ACCEPT WS-OPERADOR-ID FROM CONSOLE
+084P4      END-IF.
+00084Q 1060-LEER-PARAMETROS-EXIT.
+00084R     EXIT.
+00085 *-------------------------------------------------------------*
+00086  1050-VERIFICAR-REINICIO.
+00086 *    BUSCA UN CHECKPOINT PENDIENTE EN CKPTFILE. SI LO
+00086A*    ENCUENTRA CON UN NUMERO DE REGISTRO MAYOR QUE CERO,
+00086B*    ACTIVA EL REINICIO Y RECUPERA LA CORRIDA Y EL REGISTRO
+00086C*    DESDE DONDE CONTINUAR.
+00087 *-------------------------------------------------------------*
+00088      MOVE ZERO TO WS-ULTIMO-REG.
+00089      OPEN INPUT CKPTFILE.
+00090      IF WS-CKPT-STATUS = "00"
+00091          READ CKPTFILE
+00092              AT END
+00093                  CONTINUE
+00094          END-READ
+00095          IF WS-CKPT-STATUS = "00" AND CK-ULTIMO-REG > ZERO
+00096              MOVE CK-ULTIMO-REG TO WS-ULTIMO-REG
+00097              MOVE CK-RUN-ID     TO WS-RUN-ID
+00098              MOVE "S" TO WS-REINICIO-SW
+098A1              MOVE CK-PAGINA-CONT   TO WS-PAGINA-CONT
+098A2              MOVE CK-TOTAL-RESULT1 TO WS-TOTAL-RESULT1
+098A3              MOVE CK-TOTAL-RESULT2 TO WS-TOTAL-RESULT2
+098A4              MOVE CK-TOTAL-RESULT3 TO WS-TOTAL-RESULT3
+098A5              MOVE CK-CONT-RECHAZOS TO WS-CONT-RECHAZOS
+00099          END-IF
+00100          CLOSE CKPTFILE
+00101      END-IF.
+00102  1050-VERIFICAR-REINICIO-EXIT.
+00103      EXIT.
+00104 *-------------------------------------------------------------*
+00105  1100-ASIGNAR-RUN-ID.
+00106 *    LEE EL ULTIMO NUMERO DE CORRIDA DE RUNCTL Y LE SUMA UNO
+00107 *    PARA OBTENER EL NUMERO DE CORRIDA VIGENTE.
+00108 *-------------------------------------------------------------*
+00109      MOVE ZERO TO WS-RUN-ID.
+00110      OPEN INPUT RUNCTL.
+00111      IF WS-RUNCTL-STATUS = "00"
+00112          READ RUNCTL
+00113              AT END
+00113                 CONTINUE
+00114          END-READ
+00115          IF WS-RUNCTL-STATUS = "00"
+00116              MOVE RC-ULTIMO-RUN-ID TO WS-RUN-ID
+00117          END-IF
+00118          CLOSE RUNCTL
+00119      END-IF.
+00120      ADD 1 TO WS-RUN-ID.
+00121  1100-ASIGNAR-RUN-ID-EXIT.
+00122      EXIT.
+00122A*-------------------------------------------------------------*
+00122B 1200-SALTAR-PROCESADOS.
+00122C*    DESCARTA UN REGISTRO DE TRANSIN QUE YA SE PROCESO EN
+00122D*    UNA CORRIDA ANTERIOR, SEGUN EL CHECKPOINT RECUPERADO.
+00122E*-------------------------------------------------------------*
+00122F     READ TRANSIN
+00122G         AT END
+00122H             MOVE "S" TO WS-FIN-SW
+00122I     END-READ.
+00122J 1200-SALTAR-PROCESADOS-EXIT.
+00122K     EXIT.
+00077 *-------------------------------------------------------------*
+00078  2000-PROC-TRANS.
+00079 *    VALIDA LA TRANSACCION VIGENTE; SI NUMERO1/NUMERO2 NO SON    *
+079D1 *    NUMERICOS LA MANDA A RECHAZOS EN VEZ DE CALCULARLA. SI      *
+079D2 *    SON VALIDOS, CALCULA LOS RESULTADOS, LOS MUESTRA Y LOS      *
+079D3 *    GRABA. EN CUALQUIER CASO LUEGO LEE LA SIGUIENTE TRANSACCION.*
+00081 *-------------------------------------------------------------*
+081A0      ADD 1 TO WS-CONT-REG.
+081A1      IF TI-NUMERO1 NOT NUMERIC OR TI-NUMERO2 NOT NUMERIC
+081A2          PERFORM 2950-RECHAZAR-TRANS THRU
+081A3              2950-RECHAZAR-TRANS-EXIT
+081A4      ELSE
+00082          MOVE TI-NUMERO1 TO NUMERO1
+00083          MOVE TI-NUMERO2 TO NUMERO2
+00085          PERFORM 3000-CALCULAR THRU 3000-CALCULAR-EXIT
+00086          DISPLAY "TRANSACCION   : " WS-CONT-REG
+086A1          DISPLAY "OPERADOR      : " WS-OPERADOR-ID
+00087          DISPLAY "MULTIPLICACION: " RESULTADO1
+00088          DISPLAY "DIVISION      : " RESULTADO2
+088A1          IF DIVISION-POR-CERO
+088A2              DISPLAY "              : *** NUMERO2 EN CERO - "
+088A3                  "DIVISION OMITIDA ***"
+088A4          END-IF
+00089          DISPLAY "SUMA          : " RESULTADO3
+00090          DISPLAY "RESTA         : " RESULTADO4
+00091          DISPLAY "EXPRESION     : " RESULTADO5
+091A1          IF EXPRESION-DESBORDE
+091A2              DISPLAY "              : *** EXPRESION NO CUPO EN "
+091A3                  "RESULTADO5 - VALOR TRUNCADO ***"
+091A4          END-IF
+00092          PERFORM 4000-ESCRIBIR-CALCLOG THRU
+092M1              4000-ESCRIBIR-CALCLOG-EXIT
+00092I         IF MODO-ALIMENTACION
+00092J             PERFORM 4200-ESCRIBIR-GLFEED THRU
+00092K                 4200-ESCRIBIR-GLFEED-EXIT
+00092L         END-IF
+092L1          PERFORM 5100-ESCRIBIR-DETALLE THRU
+092L2              5100-ESCRIBIR-DETALLE-EXIT
+081A5      END-IF.
+00092A     DIVIDE WS-CONT-REG BY WS-CKPT-INTERVALO
+00092B         GIVING WS-CKPT-COCIENTE
+00092C         REMAINDER WS-CKPT-RESTO.
+00092D     IF WS-CKPT-RESTO = ZERO
+00092E         PERFORM 4300-ESCRIBIR-CHECKPOINT THRU
+00092F             4300-ESCRIBIR-CHECKPOINT-EXIT
+00092G     END-IF.
+00092H     PERFORM 2900-LEER-TRANS THRU 2900-LEER-TRANS-EXIT.
+00093  2000-PROC-TRANS-EXIT.
+00094      EXIT.
+00095 *-------------------------------------------------------------*
+00096  2900-LEER-TRANS.
+00097 *    LEE UN REGISTRO DE TRANSIN; AL FIN DE ARCHIVO ENCIENDE
+00098 *    EL SWITCH DE FIN DE ARCHIVO.
+00099 *-------------------------------------------------------------*
+00100      READ TRANSIN
+00101          AT END
+00102              MOVE "S" TO WS-FIN-SW
+00103      END-READ.
+00104  2900-LEER-TRANS-EXIT.
+00105      EXIT.
+105A0 *-------------------------------------------------------------*
+105A1  2950-RECHAZAR-TRANS.
+105A2 *    GRABA EN RECHAZOS EL REGISTRO DE TRANSIN QUE NO PASO LA     *
+105A3 *    VALIDACION NUMERICA, CON SU VALOR CRUDO, Y SIGUE CON LA     *
+105A4 *    SIGUIENTE TRANSACCION EN VEZ DE DETENER LA CORRIDA.         *
+105A5 *-------------------------------------------------------------*
+105A6      ADD 1 TO WS-CONT-RECHAZOS.
+105A7      MOVE WS-RUN-FECHA     TO RZ-RUN-FECHA.
+105A8      MOVE WS-CONT-REG      TO RZ-NUMERO-REG.
+105A9      MOVE TI-TRANSIN-CRUDO TO RZ-VALOR-CRUDO.
+105B0      MOVE "NUMERO1/NUMERO2 NO SON NUMERICOS" TO RZ-MOTIVO.
+105B1      WRITE RECHAZO-RECORD.
+105B2      DISPLAY "CALCULOS: REGISTRO " WS-CONT-REG
+105B3          " RECHAZADO - NUMERO1/NUMERO2 NO NUMERICOS".
+105B4  2950-RECHAZAR-TRANS-EXIT.
+105B5      EXIT.
+00106 *-------------------------------------------------------------*
+00107  3000-CALCULAR.
+00108 *    PRODUCE LOS CINCO RESULTADOS A PARTIR DE NUMERO1 Y
+00109 *    NUMERO2. RESULTADO1 Y RESULTADO2 SE REDONDEAN O SE        *
+109A1 *    TRUNCAN SEGUN WS-MODO-REDONDEO, TOMADO DE PARMFILE. SI     *
+109A2 *    NUMERO2 ES CERO, LA DIVISION SE OMITE Y SE MARCA LA        *
+109A3 *    TRANSACCION COMO EXCEPCION EN LUGAR DE ABORTAR LA CORRIDA. *
+00110 *-------------------------------------------------------------*
+110A0      MOVE "N" TO WS-DIVISION-SW.
+110A1      IF REDONDEO-ACTIVO
+110A2          COMPUTE RESULTADO1 ROUNDED = NUMERO1 * NUMERO2
+110A4      ELSE
+110A5          COMPUTE RESULTADO1 = NUMERO1 * NUMERO2
+110A7      END-IF.
+110B1      IF NUMERO2 = ZERO
+110B2          MOVE "S" TO WS-DIVISION-SW
+110B3          MOVE ZERO TO RESULTADO2
+110B4      ELSE
+110B5          IF REDONDEO-ACTIVO
+110B6              COMPUTE RESULTADO2 ROUNDED = NUMERO1 / NUMERO2
+110B7          ELSE
+110B8              COMPUTE RESULTADO2 = NUMERO1 / NUMERO2
+110B9          END-IF
+110C0      END-IF.
+00113      COMPUTE RESULTADO3 = NUMERO1 + NUMERO2.
+00114      COMPUTE RESULTADO4 = NUMERO1 - NUMERO2.
+115A0      MOVE "N" TO WS-EXPRESION-SW.
+00115      COMPUTE RESULTADO5 = NUMERO1 * NUMERO1 * (NUMERO2 * NUMERO2)
+115A1          ON SIZE ERROR
+115A2              MOVE "S" TO WS-EXPRESION-SW
+115A3              MOVE ZERO TO RESULTADO5
+115A4      END-COMPUTE.
+00116  3000-CALCULAR-EXIT.
+00117      EXIT.
+00118 *-------------------------------------------------------------*
+00119  4000-ESCRIBIR-CALCLOG.
+00120 *    ARMA Y ESCRIBE EL REGISTRO DE AUDITORIA DE LA
+00121 *    TRANSACCION VIGENTE EN CALCLOG.
+00122 *-------------------------------------------------------------*
+00123      MOVE WS-RUN-FECHA TO CL-RUN-FECHA.
+00124      MOVE WS-RUN-ID    TO CL-RUN-ID.
+00125      MOVE NUMERO1      TO CL-NUMERO1.
+00126      MOVE NUMERO2      TO CL-NUMERO2.
+00127      MOVE RESULTADO1   TO CL-RESULTADO1.
+00128      MOVE RESULTADO2   TO CL-RESULTADO2.
+00129      MOVE RESULTADO3   TO CL-RESULTADO3.
+00130      MOVE RESULTADO4   TO CL-RESULTADO4.
+00131      MOVE RESULTADO5   TO CL-RESULTADO5.
+131A1      MOVE WS-MODO-REDONDEO TO CL-MODO-REDONDEO.
+131A2      MOVE WS-OPERADOR-ID   TO CL-OPERADOR-ID.
+131A3      MOVE WS-DIVISION-SW   TO CL-DIVISION-SW.
+131A4      MOVE WS-EXPRESION-SW  TO CL-EXPRESION-SW.
+00132      WRITE CALCLOG-RECORD.
+00133  4000-ESCRIBIR-CALCLOG-EXIT.
+00134      EXIT.
+134A0 *-------------------------------------------------------------*
+134A1  4200-ESCRIBIR-GLFEED.
+134A2 *    ARMA Y ESCRIBE EL REGISTRO DE INTERFASE AL MAYOR
+134A3 *    GENERAL CON LA SUMA (RESULTADO3) DE LA TRANSACCION
+134A4 *    VIGENTE. SOLO SE INVOCA EN MODO DE ALIMENTACION.
+134A5 *-------------------------------------------------------------*
+134A6      MOVE WS-RUN-FECHA TO GL-FECHA.
+134AX      MOVE "CALCSUMA01" TO GL-CUENTA.
+134A7      MOVE RESULTADO3   TO GL-MONTO.
+134AY      MOVE "CALCULOS SUMA DIARIA" TO GL-DESCRIPCION.
+134A8      WRITE GLFEED-RECORD.
+134A9  4200-ESCRIBIR-GLFEED-EXIT.
+134B0      EXIT.
+00134A*-------------------------------------------------------------*
+00134B 4300-ESCRIBIR-CHECKPOINT.
+00134C*    GRABA EN CKPTFILE EL NUMERO DE CORRIDA Y EL ULTIMO
+00134D*    REGISTRO DE TRANSIN PROCESADO HASTA EL MOMENTO.
+00134E*-------------------------------------------------------------*
+00134F     MOVE WS-RUN-ID   TO CK-RUN-ID.
+00134G     MOVE WS-CONT-REG TO CK-ULTIMO-REG.
+134G1      MOVE WS-PAGINA-CONT   TO CK-PAGINA-CONT.
+134G2      MOVE WS-TOTAL-RESULT1 TO CK-TOTAL-RESULT1.
+134G3      MOVE WS-TOTAL-RESULT2 TO CK-TOTAL-RESULT2.
+134G4      MOVE WS-TOTAL-RESULT3 TO CK-TOTAL-RESULT3.
+134G5      MOVE WS-CONT-RECHAZOS TO CK-CONT-RECHAZOS.
+00134H     OPEN OUTPUT CKPTFILE.
+134H1      IF WS-CKPT-STATUS NOT = "00"
+134H2          DISPLAY "CALCULOS: NO SE PUDO GRABAR EL CHECKPOINT - "
+134H3              "STATUS " WS-CKPT-STATUS
+134H4      ELSE
+00134I         WRITE CKPT-RECORD
+00134J         CLOSE CKPTFILE
+134J1      END-IF.
+00134K 4300-ESCRIBIR-CHECKPOINT-EXIT.
+00134L     EXIT.
+134M0 *-------------------------------------------------------------*
+134M1  5000-ENCABEZADO-REPORTE.
+134M2 *    INICIA UNA PAGINA NUEVA DEL REGISTRO DIARIO DE CALCULOS:  *
+134M3 *    ESCRIBE EL ENCABEZADO CON FECHA Y NUMERO DE PAGINA, LOS   *
+134M4 *    TITULOS DE COLUMNA, Y REINICIA EL CONTADOR DE LINEAS.     *
+134M5 *-------------------------------------------------------------*
+134M6      ADD 1 TO WS-PAGINA-CONT.
+134M7      MOVE SPACES TO WS-LINEA-ENCABEZADO.
+134M7A     MOVE "REGISTRO DIARIO DE CALCULOS" TO WLE-TITULO.
+134M7B     MOVE "FECHA: "       TO WLE-FECHA-LIT.
+134M7C     MOVE WS-RUN-FECHA    TO WLE-FECHA.
+134M7D     MOVE "PAGINA "       TO WLE-PAGINA-LIT.
+134M8      MOVE WS-PAGINA-CONT TO WLE-PAGINA.
+134M9      WRITE PRT-RECORD FROM WS-LINEA-ENCABEZADO.
+134M9A     MOVE SPACES TO WS-LINEA-COLUMNAS.
+134M9B     MOVE
+134M9C      "OPERADOR NUM1 NUM2 RESULT1 RESULT2 RESULT3 RESULT4 RESULT5"
+134M9D         TO WLC-TITULOS.
+134N0      WRITE PRT-RECORD FROM WS-LINEA-COLUMNAS.
+134N1      MOVE ZERO TO WS-LINEA-CONT.
+134N2  5000-ENCABEZADO-REPORTE-EXIT.
+134N3      EXIT.
+134N4 *-------------------------------------------------------------*
+134N5  5100-ESCRIBIR-DETALLE.
+134N6 *    ESCRIBE LA LINEA DE DETALLE DE LA TRANSACCION VIGENTE EN  *
+134N7 *    EL REGISTRO DIARIO DE CALCULOS Y ACUMULA LOS TOTALES DE   *
+134N8 *    CONTROL. SI LA PAGINA ACTUAL SE LLENO, ABRE UNA NUEVA.    *
+134N9 *-------------------------------------------------------------*
+134P0      IF WS-LINEA-CONT NOT < WS-LINEAS-POR-PAG
+134P1          PERFORM 5000-ENCABEZADO-REPORTE THRU
+134P2              5000-ENCABEZADO-REPORTE-EXIT
+134P3      END-IF.
+134P3A     MOVE SPACES TO WS-LINEA-DETALLE.
+134P4      MOVE WS-OPERADOR-ID TO WLD-OPERADOR.
+134P5      MOVE NUMERO1        TO WLD-NUMERO1.
+134P6      MOVE NUMERO2        TO WLD-NUMERO2.
+134P7      MOVE RESULTADO1     TO WLD-RESULTADO1.
+134P8      MOVE RESULTADO2     TO WLD-RESULTADO2.
+134P9      MOVE RESULTADO3     TO WLD-RESULTADO3.
+134Q0      MOVE RESULTADO4     TO WLD-RESULTADO4.
+134Q1      MOVE RESULTADO5     TO WLD-RESULTADO5.
+134Q1A     IF DIVISION-POR-CERO
+134Q1B         MOVE "** DIV/0 **" TO WLD-EXCEPCION
+134Q1C     END-IF.
+134Q1D     IF EXPRESION-DESBORDE AND NOT DIVISION-POR-CERO
+134Q1E         MOVE "** OVERFLOW **" TO WLD-EXCEPCION
+134Q1F     END-IF.
+134Q2      WRITE PRT-RECORD FROM WS-LINEA-DETALLE.
+134Q3      ADD 1 TO WS-LINEA-CONT.
+134Q4      ADD RESULTADO1 TO WS-TOTAL-RESULT1.
+134Q5      ADD RESULTADO2 TO WS-TOTAL-RESULT2.
+134Q6      ADD RESULTADO3 TO WS-TOTAL-RESULT3.
+134Q7  5100-ESCRIBIR-DETALLE-EXIT.
+134Q8      EXIT.
+134Q9 *-------------------------------------------------------------*
+134R0  5200-ESCRIBIR-TOTALES.
+134R1 *    ESCRIBE LA LINEA FINAL DE TOTALES DE CONTROL DEL REGISTRO *
+134R2 *    DIARIO DE CALCULOS, SUMANDO RESULTADO1-3 DE TODA LA        *
+134R3 *    CORRIDA.                                                  *
+134R4 *-------------------------------------------------------------*
+134R4A     MOVE SPACES TO WS-LINEA-TOTALES.
+134R4B     MOVE "TOTALES DEL DIA:  " TO WLT-LITERAL.
+134R5      MOVE WS-TOTAL-RESULT1 TO WLT-TOTAL1.
+134R6      MOVE WS-TOTAL-RESULT2 TO WLT-TOTAL2.
+134R7      MOVE WS-TOTAL-RESULT3 TO WLT-TOTAL3.
+134R8      WRITE PRT-RECORD FROM WS-LINEA-TOTALES.
+134R9  5200-ESCRIBIR-TOTALES-EXIT.
+134S0      EXIT.
+00135 *-------------------------------------------------------------*
+00136  9000-FINAL.
+00137 *    CIERRA ARCHIVOS, ACTUALIZA RUNCTL, LIMPIA EL CHECKPOINT
+00137A*    PORQUE LA CORRIDA TERMINO COMPLETA, Y REPORTA EL TOTAL
+00137B*    DE TRANSACCIONES PROCESADAS.
+00139 *-------------------------------------------------------------*
+00140      CLOSE TRANSIN.
+00141      CLOSE CALCLOG.
+00141A     IF MODO-ALIMENTACION
+00141B         CLOSE GLFEED
+00141C     END-IF.
+00141D     PERFORM 5200-ESCRIBIR-TOTALES THRU
+00141E         5200-ESCRIBIR-TOTALES-EXIT.
+00141F     CLOSE PRTFILE.
+00141G     CLOSE RECHAZOS.
+00142      MOVE WS-RUN-ID TO RC-ULTIMO-RUN-ID.
+00143      OPEN OUTPUT RUNCTL.
+00144      WRITE RUNCTL-RECORD.
+00145      CLOSE RUNCTL.
+00145A     MOVE WS-RUN-ID TO CK-RUN-ID.
+00145B     MOVE ZERO      TO CK-ULTIMO-REG.
+145B1      MOVE ZERO      TO CK-PAGINA-CONT.
+145B2      MOVE ZERO      TO CK-TOTAL-RESULT1.
+145B3      MOVE ZERO      TO CK-TOTAL-RESULT2.
+145B4      MOVE ZERO      TO CK-TOTAL-RESULT3.
+145B5      MOVE ZERO      TO CK-CONT-RECHAZOS.
+00145C     OPEN OUTPUT CKPTFILE.
+145C1      IF WS-CKPT-STATUS NOT = "00"
+145C2          DISPLAY "CALCULOS: NO SE PUDO LIMPIAR EL CHECKPOINT - "
+145C3              "STATUS " WS-CKPT-STATUS
+145C4      ELSE
+00145D         WRITE CKPT-RECORD
+00145E         CLOSE CKPTFILE
+145C5      END-IF.
+00146      DISPLAY "CALCULOS: TRANSACCIONES PROCESADAS: " WS-CONT-REG.
+146A1      DISPLAY "CALCULOS: TRANSACCIONES RECHAZADAS: "
+146A2          WS-CONT-RECHAZOS.
+00147  9000-FINAL-EXIT.
+00148      EXIT.
