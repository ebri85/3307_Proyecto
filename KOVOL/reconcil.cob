@@ -0,0 +1,189 @@
+00001  IDENTIFICATION DIVISION.
+00002   PROGRAM-ID. RECONCIL.
+00003   AUTHOR. MARIO QUIROS.
+00004   INSTALLATION. DEPARTAMENTO DE CONTABILIDAD.
+00005   DATE-WRITTEN. 2026-08-09.
+00006   DATE-COMPILED.
+00007 *
+00008 *-------------------------------------------------------------*
+00009 * RECONCIL LEE EL ARCHIVO DE AUDITORIA CALCLOG, QUE PRODUCE   *
+00010 * CALCULOS, Y RECALCULA DE FORMA INDEPENDIENTE RESULTADO1-5  *
+00011 * A PARTIR DE NUMERO1 Y NUMERO2 USANDO LA MISMA COPY CALCWS  *
+00012 * QUE USA CALCULOS. SI EL VALOR RECALCULADO NO COINCIDE CON  *
+00013 * EL QUE QUEDO GRABADO EN CALCLOG, SE REPORTA COMO EXCEPCION *
+00014 * ANTES DE QUE LA TRANSACCION LLEGUE AL MAYOR.               *
+00015 *-------------------------------------------------------------*
+00016 * HISTORIAL DE MODIFICACIONES                                *
+00017 *-------------------------------------------------------------*
+00018 * FECHA       INIC.  DESCRIPCION                             *
+00019 * 2026-08-09  MQR    VERSION INICIAL DEL PROGRAMA.           *
+00019A* 2026-08-09  MQR    CALCLOG-RECORD TRAE EL MODO DE REDONDEO  *
+00019B*                    Y EL ID DEL OPERADOR PARA RECALCULAR     *
+00019C*                    EXACTAMENTE IGUAL QUE CALCULOS.          *
+00019D* 2026-08-09  MQR    SE AGREGA CL-DIVISION-SW: SI NUMERO2 FUE *
+00019E*                    CERO EN LA CORRIDA ORIGINAL, RECONCIL     *
+00019F*                    OMITE LA DIVISION EN VEZ DE ABORTAR.      *
+00019G* 2026-08-09  MQR    RESULTADO5/CL-RESULTADO5 SE ENSANCHAN A   *
+00019H*                    PIC S9(8)V9(2) (VER CALCWS) Y SE AGREGA   *
+00019I*                    CL-EXPRESION-SW PARA SEGUIR EL LAYOUT DE  *
+00019J*                    CALCLOG TAL CUAL LO ESCRIBE CALCULOS.     *
+019K1 * 2026-08-09  MQR    COMPUTE RESULTADO5 LIMPIA RESULTADO5 EN   *
+019K2 *                    SU ON SIZE ERROR EN VEZ DE DEJARLO IGUAL,  *
+019K3 *                    PARA QUE NO ARRASTRE EL VALOR DE LA        *
+019K4 *                    TRANSACCION ANTERIOR.                     *
+019L1 * 2026-08-09  MQR    LA GUARDA DE DIVISION POR CERO VUELVE A    *
+019L2 *                    PROBAR NUMERO2 = ZERO EN VEZ DE CONFIAR EN *
+019L3 *                    CL-DIVISION-SW, PARA QUE RECONCIL SIGA     *
+019L4 *                    SIENDO UN CALCULO INDEPENDIENTE DEL QUE     *
+019L5 *                    HIZO CALCULOS.                              *
+00020 *-------------------------------------------------------------*
+00021  ENVIRONMENT DIVISION.
+00022  INPUT-OUTPUT SECTION.
+00023   FILE-CONTROL.
+00024      SELECT CALCLOG  ASSIGN TO "CALCLOG"
+00025         ORGANIZATION IS LINE SEQUENTIAL
+00026         FILE STATUS IS WS-CALCLOG-STATUS.
+00027 *
+00028  DATA DIVISION.
+00029   FILE SECTION.
+00030   FD  CALCLOG
+00031       LABEL RECORDS ARE STANDARD
+00032       RECORDING MODE IS F.
+00033   01  CALCLOG-RECORD.
+00034       05 CL-RUN-FECHA      PIC 9(8).
+00035       05 CL-RUN-ID         PIC 9(6).
+00036       05 CL-NUMERO1        PIC S9(2) SIGN LEADING SEPARATE.
+00037       05 CL-NUMERO2        PIC S9(2) SIGN LEADING SEPARATE.
+00038       05 CL-RESULTADO1     PIC S9(2)V9(2) SIGN LEADING SEPARATE.
+00039       05 CL-RESULTADO2     PIC S9(2)V9(2) SIGN LEADING SEPARATE.
+00040       05 CL-RESULTADO3     PIC S9(2)V9(2) SIGN LEADING SEPARATE.
+00041       05 CL-RESULTADO4     PIC S9(2)V9(2) SIGN LEADING SEPARATE.
+00042       05 CL-RESULTADO5     PIC S9(8)V9(2) SIGN LEADING SEPARATE.
+00042A      05 CL-MODO-REDONDEO  PIC X(01).
+00042B      05 CL-OPERADOR-ID    PIC X(08).
+00042C      05 CL-DIVISION-SW    PIC X(01).
+00042D      05 CL-EXPRESION-SW   PIC X(01).
+00043 *
+00044   WORKING-STORAGE SECTION.
+00045    COPY CALCWS.
+00046 *
+00047    77 WS-CALCLOG-STATUS   PIC X(02) VALUE "00".
+00048    77 WS-CONT-LEIDOS      PIC 9(8) COMP VALUE ZERO.
+00049    77 WS-CONT-EXCEPCION   PIC 9(8) COMP VALUE ZERO.
+00050 *
+00051    01 WS-SWITCHES.
+00052       05 WS-FIN-SW        PIC X(01) VALUE "N".
+00053          88 FIN-CALCLOG         VALUE "S".
+00053A      05 WS-MODO-REDONDEO PIC X(01) VALUE "T".
+00053B         88 REDONDEO-ACTIVO     VALUE "R".
+00054 *
+00055  PROCEDURE DIVISION.
+00056 *-------------------------------------------------------------*
+00057  0000-PRINCIPAL.
+00058 *-------------------------------------------------------------*
+00059      PERFORM 1000-INICIO THRU 1000-INICIO-EXIT.
+00060      PERFORM 2000-RECALCULAR THRU 2000-RECALCULAR-EXIT
+00061          UNTIL FIN-CALCLOG.
+00062      PERFORM 9000-FINAL THRU 9000-FINAL-EXIT.
+00063      STOP RUN.
+00064 *-------------------------------------------------------------*
+00065  1000-INICIO.
+00066 *    ABRE CALCLOG Y LEE EL PRIMER REGISTRO.
+00067 *-------------------------------------------------------------*
+00068      OPEN INPUT CALCLOG.
+00069      IF WS-CALCLOG-STATUS NOT = "00"
+00070          DISPLAY "RECONCIL: NO ABRIO CALCLOG - STATUS "
+00071              WS-CALCLOG-STATUS
+00072          MOVE "S" TO WS-FIN-SW
+00073          GO TO 1000-INICIO-EXIT
+00074      END-IF.
+00075      PERFORM 2900-LEER-CALCLOG THRU 2900-LEER-CALCLOG-EXIT.
+00076  1000-INICIO-EXIT.
+00077      EXIT.
+00078 *-------------------------------------------------------------*
+00079  2000-RECALCULAR.
+00080 *    RECALCULA LOS CINCO RESULTADOS DE LA TRANSACCION VIGENTE
+00081 *    Y LOS COMPARA CONTRA LO GRABADO EN CALCLOG.
+00082 *-------------------------------------------------------------*
+00083      ADD 1 TO WS-CONT-LEIDOS.
+00084      MOVE CL-NUMERO1 TO NUMERO1.
+00085      MOVE CL-NUMERO2 TO NUMERO2.
+00085A     MOVE CL-MODO-REDONDEO TO WS-MODO-REDONDEO.
+00086      PERFORM 3000-CALCULAR THRU 3000-CALCULAR-EXIT.
+00087      PERFORM 4000-COMPARAR THRU 4000-COMPARAR-EXIT.
+00088      PERFORM 2900-LEER-CALCLOG THRU 2900-LEER-CALCLOG-EXIT.
+00089  2000-RECALCULAR-EXIT.
+00090      EXIT.
+00091 *-------------------------------------------------------------*
+00092  2900-LEER-CALCLOG.
+00093 *    LEE UN REGISTRO DE CALCLOG; AL FIN DE ARCHIVO ENCIENDE
+00094 *    EL SWITCH DE FIN DE ARCHIVO.
+00095 *-------------------------------------------------------------*
+00096      READ CALCLOG
+00097          AT END
+00098              MOVE "S" TO WS-FIN-SW
+00099      END-READ.
+00100  2900-LEER-CALCLOG-EXIT.
+00101      EXIT.
+00102 *-------------------------------------------------------------*
+00103  3000-CALCULAR.
+00104 *    REPRODUCE LAS MISMAS FORMULAS QUE USA CALCULOS PARA
+00105 *    OBTENER LOS CINCO RESULTADOS, RESPETANDO EL MISMO MODO     *
+00105A*    DE REDONDEO QUE SE USO AL GRABAR CALCLOG.                 *
+00106 *-------------------------------------------------------------*
+00106A     IF REDONDEO-ACTIVO
+00106B         COMPUTE RESULTADO1 ROUNDED = NUMERO1 * NUMERO2
+00106D     ELSE
+00106E         COMPUTE RESULTADO1 = NUMERO1 * NUMERO2
+00106G     END-IF.
+106H1      IF NUMERO2 = ZERO
+106H2          MOVE ZERO TO RESULTADO2
+106H3      ELSE
+106H4          IF REDONDEO-ACTIVO
+106H5              COMPUTE RESULTADO2 ROUNDED = NUMERO1 / NUMERO2
+106H6          ELSE
+106H7              COMPUTE RESULTADO2 = NUMERO1 / NUMERO2
+106H8          END-IF
+106H9      END-IF.
+00109      COMPUTE RESULTADO3 = NUMERO1 + NUMERO2.
+00110      COMPUTE RESULTADO4 = NUMERO1 - NUMERO2.
+00111      COMPUTE RESULTADO5 = NUMERO1 * NUMERO1 * (NUMERO2 * NUMERO2)
+111A1          ON SIZE ERROR
+111A2              MOVE ZERO TO RESULTADO5
+111A3      END-COMPUTE.
+00112  3000-CALCULAR-EXIT.
+00113      EXIT.
+00114 *-------------------------------------------------------------*
+00115  4000-COMPARAR.
+00116 *    COMPARA LOS RESULTADOS RECALCULADOS CONTRA LOS QUE       *
+00117 *    QUEDARON GRABADOS EN CALCLOG Y REPORTA CUALQUIER         *
+00118 *    DIFERENCIA COMO EXCEPCION.                                *
+00119 *-------------------------------------------------------------*
+00120      IF RESULTADO1 NOT = CL-RESULTADO1
+00121        OR RESULTADO2 NOT = CL-RESULTADO2
+00122        OR RESULTADO3 NOT = CL-RESULTADO3
+00123        OR RESULTADO4 NOT = CL-RESULTADO4
+00124        OR RESULTADO5 NOT = CL-RESULTADO5
+00125          ADD 1 TO WS-CONT-EXCEPCION
+00126          DISPLAY "RECONCIL: DIFERENCIA CORRIDA " CL-RUN-ID
+00127              " FECHA " CL-RUN-FECHA
+00128          DISPLAY "          NUMERO1=" NUMERO1
+00129              " NUMERO2=" NUMERO2
+00130          DISPLAY "          CALCLOG  1=" CL-RESULTADO1
+00131              " 2=" CL-RESULTADO2 " 3=" CL-RESULTADO3
+00132              " 4=" CL-RESULTADO4 " 5=" CL-RESULTADO5
+00133          DISPLAY "          RECALCULO 1=" RESULTADO1
+00134              " 2=" RESULTADO2 " 3=" RESULTADO3
+00135              " 4=" RESULTADO4 " 5=" RESULTADO5
+00136      END-IF.
+00137  4000-COMPARAR-EXIT.
+00138      EXIT.
+00139 *-------------------------------------------------------------*
+00140  9000-FINAL.
+00141 *    CIERRA CALCLOG Y REPORTA EL RESUMEN DE LA CONCILIACION.  *
+00142 *-------------------------------------------------------------*
+00143      CLOSE CALCLOG.
+00144      DISPLAY "RECONCIL: REGISTROS LEIDOS    : " WS-CONT-LEIDOS.
+00145      DISPLAY "RECONCIL: REGISTROS CON ERROR : " WS-CONT-EXCEPCION.
+00146  9000-FINAL-EXIT.
+00147      EXIT.
