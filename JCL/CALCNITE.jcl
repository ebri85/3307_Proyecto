@@ -0,0 +1,45 @@
+//CALCNITE JOB (ACCTG01),'CALCULOS NOCTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CALCNITE - CORRIDA NOCTURNA DE CALCULOS EN MODO DE           *
+//*            ALIMENTACION AL MAYOR GENERAL.                    *
+//*                                                               *
+//* PASO CALCULO   EJECUTA CALCULOS CONTRA EL ARCHIVO DE         *
+//*                TRANSACCIONES DEL DIA Y PRODUCE EL ARCHIVO    *
+//*                DE INTERFASE GLFEED PARA EL MAYOR GENERAL.    *
+//* PASO VERIFICA  EJECUTA RECONCIL PARA VOLVER A CALCULAR CADA  *
+//*                TRANSACCION DEL DIA Y CONFIRMAR QUE CALCLOG   *
+//*                COINCIDE ANTES DE QUE GLFEED SE CONSIDERE     *
+//*                LISTO PARA EL MAYOR.                          *
+//*-------------------------------------------------------------*
+//* HISTORIAL DE MODIFICACIONES                                  *
+//* FECHA       INIC.  DESCRIPCION                                *
+//* 2026-08-09  MQR    VERSION INICIAL DEL JOB.                   *
+//* 2026-08-09  MQR    SE AGREGAN LOS DD DE PRTFILE Y RECHAZOS,    *
+//*                    QUE CALCULOS YA ABRE EN TODA CORRIDA. SE    *
+//*                    CAMBIA GLFEED A UN GDG (+1) PORQUE UN DSN   *
+//*                    FIJO CON DISP=NEW FALLA LA SEGUNDA NOCHE;   *
+//*                    SI SE REENVIA EL JOB PARA REINICIAR UNA     *
+//*                    CORRIDA QUE ABENDIO, CAMBIE (+1) POR (0)    *
+//*                    PARA APUNTAR A LA MISMA GENERACION, Y       *
+//*                    TAMBIEN DISP=(NEW,CATLG,CATLG) POR DISP=MOD *
+//*                    (YA ESTA CATALOGADA - CALCULOS LA ABRE CON  *
+//*                    OPEN EXTEND, IGUAL QUE CALCLOG).            *
+//*-------------------------------------------------------------*
+//CALCULO  EXEC PGM=CALCULOS
+//TRANSIN  DD DSN=PROD.CALC.TRANSIN,DISP=SHR
+//CALCLOG  DD DSN=PROD.CALC.CALCLOG,DISP=MOD
+//RUNCTL   DD DSN=PROD.CALC.RUNCTL,DISP=OLD
+//CKPTFILE DD DSN=PROD.CALC.CKPTFILE,DISP=OLD
+//PARMFILE DD DSN=PROD.CALC.PARMFILE.ALIMENT,DISP=SHR
+//GLFEED   DD DSN=PROD.CALC.GLFEED(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//PRTFILE  DD DSN=PROD.CALC.PRTFILE,DISP=MOD,
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//RECHAZOS DD DSN=PROD.CALC.RECHAZOS,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------*
+//VERIFICA EXEC PGM=RECONCIL,COND=(0,NE,CALCULO)
+//CALCLOG  DD DSN=PROD.CALC.CALCLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
